@@ -0,0 +1,170 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento de socios.dat (alta, baja, modificacion
+      *          y consulta) por acceso aleatorio via soc-clave, sin
+      *          tener que reingresar a todos los socios.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANTENER-SOCIOS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave
+               FILE STATUS IS ws-fs-socios.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 ws-fs-socios pic xx.
+       01 w-opcion pic 9.
+           88 fin-mantenimiento value 9.
+       01 w-nombre-nuevo pic x(15).
+       01 w-cambia-saldo pic x.
+       01 w-saldo-nuevo pic s9999v99.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL fin-mantenimiento
+               EVALUATE w-opcion
+                   WHEN 1 PERFORM 300-ALTA
+                   WHEN 2 PERFORM 400-BAJA
+                   WHEN 3 PERFORM 500-MODIFICACION
+                   WHEN 4 PERFORM 600-CONSULTA
+                   WHEN 5 PERFORM 800-REACTIVAR
+                   WHEN OTHER DISPLAY "Opcion invalida"
+               END-EVALUATE
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O SOCIOS.
+           IF ws-fs-socios = "35"
+               OPEN OUTPUT SOCIOS
+               CLOSE SOCIOS
+               OPEN I-O SOCIOS
+           END-IF.
+
+       200-MENU.
+           DISPLAY "1-Alta 2-Baja 3-Modificacion 4-Consulta"
+           DISPLAY "5-Reactivar 9-Fin"
+           ACCEPT w-opcion.
+
+       300-ALTA.
+           DISPLAY "Ingrese filial del socio".
+           ACCEPT soc-filial.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT soc-socio.
+           DISPLAY "Ingrese nombre".
+           ACCEPT soc-nombre.
+           DISPLAY "Ingrese saldo".
+           ACCEPT soc-saldo.
+           MOVE "A" TO soc-estado.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "El socio ya existe"
+               NOT INVALID KEY
+                   DISPLAY "Socio dado de alta"
+           END-WRITE.
+
+       400-BAJA.
+           PERFORM 700-PEDIR-CLAVE.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "Socio no encontrado"
+               NOT INVALID KEY
+                   MOVE "I" TO soc-estado
+                   REWRITE soc-reg
+                       INVALID KEY
+                           DISPLAY "Error al dar de baja el socio"
+                       NOT INVALID KEY
+                           DISPLAY "Socio dado de baja"
+                   END-REWRITE
+           END-READ.
+
+       500-MODIFICACION.
+           PERFORM 700-PEDIR-CLAVE.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "Socio no encontrado"
+               NOT INVALID KEY
+                   DISPLAY "Nombre actual: " soc-nombre
+                   DISPLAY "Saldo actual: " soc-saldo
+                   DISPLAY "Nuevo nombre (blanco = no cambia)"
+                   ACCEPT w-nombre-nuevo
+                   IF w-nombre-nuevo NOT = SPACES
+                       MOVE w-nombre-nuevo TO soc-nombre
+                   END-IF
+                   DISPLAY "Desea cambiar el saldo (S/N)"
+                   ACCEPT w-cambia-saldo
+                   IF w-cambia-saldo = "S" OR w-cambia-saldo = "s"
+                       DISPLAY "Ingrese nuevo saldo"
+                       ACCEPT w-saldo-nuevo
+                       MOVE w-saldo-nuevo TO soc-saldo
+                   END-IF
+                   REWRITE soc-reg
+                       INVALID KEY
+                           DISPLAY "Error al modificar el socio"
+                       NOT INVALID KEY
+                           DISPLAY "Socio modificado"
+                   END-REWRITE
+           END-READ.
+
+       600-CONSULTA.
+           PERFORM 700-PEDIR-CLAVE.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "Socio no encontrado"
+               NOT INVALID KEY
+                   DISPLAY soc-socio "   " soc-nombre " " soc-saldo
+                   IF soc-activo
+                       DISPLAY "Estado: Activo"
+                   ELSE
+                       DISPLAY "Estado: Inactivo"
+                   END-IF
+           END-READ.
+
+       700-PEDIR-CLAVE.
+           DISPLAY "Ingrese filial del socio".
+           ACCEPT soc-filial.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT soc-socio.
+
+       800-REACTIVAR.
+           PERFORM 700-PEDIR-CLAVE.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "Socio no encontrado"
+               NOT INVALID KEY
+                   MOVE "A" TO soc-estado
+                   REWRITE soc-reg
+                       INVALID KEY
+                           DISPLAY "Error al reactivar el socio"
+                       NOT INVALID KEY
+                           DISPLAY "Socio reactivado"
+                   END-REWRITE
+           END-READ.
+
+       900-FIN.
+           CLOSE SOCIOS.
+
+       END PROGRAM MANTENER-SOCIOS.
