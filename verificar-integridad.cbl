@@ -0,0 +1,112 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Verifica la integridad referencial entre socios.dat y
+      *          filiales.dat: recorre todos los socios y reporta los
+      *          que apuntan a una filial (soc-filial) que no existe
+      *          en filiales.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VERIFICAR-INTEGRIDAD.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave.
+
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod.
+
+       SELECT REPORTE ASSIGN TO "../integridad.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       FD  REPORTE.
+       01  rep-linea pic x(66).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 w-fin-socios pic 9 value zero.
+           88 fin-socios value 1.
+       01 w-cant-socios pic 9(6) value zero.
+       01 w-cant-huerfanos pic 9(6) value zero.
+
+       01 w-linea-detalle.
+           03 filler pic x(8) value "Socio ".
+           03 w-d-filial pic zzz9.
+           03 filler pic x(1) value "-".
+           03 w-d-socio pic zz9.
+           03 filler pic x(1) value " ".
+           03 w-d-nombre pic x(15).
+           03 filler pic x(34) value
+               " referencia una filial inexistente".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL fin-socios
+               READ SOCIOS NEXT
+                   AT END MOVE 1 TO w-fin-socios
+                   NOT AT END PERFORM 200-VERIFICAR-SOCIO
+               END-READ
+           END-PERFORM.
+           PERFORM 300-RESUMEN.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIAL.
+           OPEN OUTPUT REPORTE.
+
+       200-VERIFICAR-SOCIO.
+           ADD 1 TO w-cant-socios.
+           MOVE soc-filial TO fil-cod.
+           READ FILIAL
+               INVALID KEY
+                   PERFORM 210-MOSTRAR-HUERFANO
+           END-READ.
+
+       210-MOSTRAR-HUERFANO.
+           ADD 1 TO w-cant-huerfanos.
+           MOVE soc-filial TO w-d-filial.
+           MOVE soc-socio TO w-d-socio.
+           MOVE soc-nombre TO w-d-nombre.
+           MOVE w-linea-detalle TO rep-linea.
+           WRITE rep-linea.
+
+       300-RESUMEN.
+           DISPLAY "Socios verificados: " w-cant-socios.
+           DISPLAY "Socios con filial inexistente: " w-cant-huerfanos.
+           IF w-cant-huerfanos = 0
+               MOVE "Integridad referencial OK" TO rep-linea
+           ELSE
+               MOVE "Se encontraron inconsistencias" TO rep-linea
+           END-IF.
+           WRITE rep-linea.
+
+       900-FIN.
+           CLOSE SOCIOS
+                 FILIAL
+                 REPORTE.
+
+       END PROGRAM VERIFICAR-INTEGRIDAD.
