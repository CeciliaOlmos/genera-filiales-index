@@ -0,0 +1,102 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Informe de socios morosos (soc-saldo negativo), con
+      *          el nombre de la filial a la que pertenecen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INFORME-MOROSOS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave.
+
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod.
+
+       SELECT REPORTE ASSIGN TO "../informe-morosos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       FD  REPORTE.
+       01  rep-linea pic x(85).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 w-fin-socios pic 9 value zero.
+           88 fin-socios value 1.
+       01 w-cant-morosos pic 9(5) value zero.
+
+       01 w-linea-detalle.
+           03 filler pic x(8) value "Socio ".
+           03 w-d-filial pic zzz9.
+           03 filler pic x(1) value "-".
+           03 w-d-socio pic zz9.
+           03 filler pic x(1) value " ".
+           03 w-d-nombre pic x(15).
+           03 filler pic x(11) value " - Filial: ".
+           03 w-d-fil-nombre pic x(20).
+           03 filler pic x(9) value " Saldo: ".
+           03 w-d-saldo pic ---,--9.99.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL fin-socios
+               READ SOCIOS NEXT
+                   AT END MOVE 1 TO w-fin-socios
+                   NOT AT END
+                       IF soc-moroso
+                           PERFORM 200-MOSTRAR-MOROSO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY "Total de socios morosos: " w-cant-morosos.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIAL.
+           OPEN OUTPUT REPORTE.
+
+       200-MOSTRAR-MOROSO.
+           ADD 1 TO w-cant-morosos.
+           MOVE soc-filial TO fil-cod.
+           READ FILIAL
+               INVALID KEY MOVE SPACES TO fil-nombre
+           END-READ.
+           MOVE soc-filial TO w-d-filial.
+           MOVE soc-socio TO w-d-socio.
+           MOVE soc-nombre TO w-d-nombre.
+           MOVE fil-nombre TO w-d-fil-nombre.
+           MOVE soc-saldo TO w-d-saldo.
+           MOVE w-linea-detalle TO rep-linea.
+           WRITE rep-linea.
+
+       900-FIN.
+           CLOSE SOCIOS
+                 FILIAL
+                 REPORTE.
+
+       END PROGRAM INFORME-MOROSOS.
