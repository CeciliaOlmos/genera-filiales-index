@@ -0,0 +1,144 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busqueda de un socio en todo el club (todas las
+      *          filiales), por numero de socio o por coincidencia
+      *          parcial de nombre, informando a que filial pertenece.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BUSCAR-SOCIO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave.
+
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 w-opcion pic 9.
+           88 fin-busqueda-socio value 9.
+       01 w-fin-socios pic 9 value zero.
+           88 fin-socios value 1.
+       01 w-socio-buscado pic 999.
+       01 w-nombre-buscado pic x(15).
+       01 w-cant-encontrados pic 9(4) value zero.
+       01 w-tally pic 9(4).
+       01 w-busca-por-nombre pic x value "N".
+           88 busca-por-nombre value "S".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL fin-busqueda-socio
+               EVALUATE w-opcion
+                   WHEN 1 PERFORM 300-BUSCAR-POR-NUMERO
+                   WHEN 2 PERFORM 400-BUSCAR-POR-NOMBRE
+                   WHEN OTHER DISPLAY "Opcion invalida"
+               END-EVALUATE
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIAL.
+
+       200-MENU.
+           DISPLAY "1-Por numero de socio 2-Por nombre 9-Fin".
+           ACCEPT w-opcion.
+
+       300-BUSCAR-POR-NUMERO.
+           MOVE "N" TO w-busca-por-nombre.
+           DISPLAY "Ingrese numero de socio".
+           ACCEPT w-socio-buscado.
+           MOVE SPACES TO w-nombre-buscado.
+           MOVE zero TO w-cant-encontrados.
+           PERFORM 500-RECORRER-SOCIOS.
+           IF w-cant-encontrados = 0
+               DISPLAY "No se encontro ningun socio con ese numero"
+           END-IF.
+
+       400-BUSCAR-POR-NOMBRE.
+           MOVE "S" TO w-busca-por-nombre.
+           DISPLAY "Ingrese nombre o parte del nombre a buscar".
+           ACCEPT w-nombre-buscado.
+           MOVE zero TO w-socio-buscado.
+           MOVE zero TO w-cant-encontrados.
+           IF FUNCTION TRIM(w-nombre-buscado) = SPACES
+               DISPLAY "Debe ingresar algun texto para buscar"
+           ELSE
+               PERFORM 500-RECORRER-SOCIOS
+               IF w-cant-encontrados = 0
+                   DISPLAY "No se encontro ningun socio con ese nombre"
+               END-IF
+           END-IF.
+
+       500-RECORRER-SOCIOS.
+           MOVE LOW-VALUES TO soc-clave.
+           MOVE zero TO w-fin-socios.
+           START SOCIOS KEY IS NOT LESS THAN soc-clave
+               INVALID KEY MOVE 1 TO w-fin-socios
+           END-START.
+           PERFORM UNTIL fin-socios
+               READ SOCIOS NEXT
+                   AT END
+                       MOVE 1 TO w-fin-socios
+                   NOT AT END
+                       PERFORM 600-EVALUAR-COINCIDENCIA
+               END-READ
+           END-PERFORM.
+
+       600-EVALUAR-COINCIDENCIA.
+           IF NOT busca-por-nombre
+               IF soc-socio = w-socio-buscado
+                   PERFORM 700-MOSTRAR-COINCIDENCIA
+               END-IF
+           ELSE
+               MOVE zero TO w-tally
+               INSPECT soc-nombre TALLYING w-tally
+                   FOR ALL FUNCTION TRIM(w-nombre-buscado)
+               IF w-tally > 0
+                   PERFORM 700-MOSTRAR-COINCIDENCIA
+               END-IF
+           END-IF.
+
+       700-MOSTRAR-COINCIDENCIA.
+           ADD 1 TO w-cant-encontrados.
+           MOVE soc-filial TO fil-cod.
+           READ FILIAL
+               INVALID KEY MOVE SPACES TO fil-nombre
+           END-READ.
+           DISPLAY "Socio " soc-socio " " soc-nombre
+                   " - Filial " soc-filial " " fil-nombre
+                   " - Saldo " soc-saldo.
+
+       900-FIN.
+           CLOSE SOCIOS
+                 FILIAL.
+
+       END PROGRAM BUSCAR-SOCIO.
