@@ -0,0 +1,69 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Ordena socios.txt por soc-clave y (re)genera el
+      *          indexado socios.dat a partir de el, para que
+      *          TP-Posicionar.COB tenga un indexado actualizado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CARGA-SOCIOS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS-TXT ASSIGN TO "../socios.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+       SELECT SOCIOS-DAT ASSIGN TO "../socios.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave OF soc-reg.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS-TXT.
+           COPY "SOCIOS.cpy" REPLACING soc-reg BY txt-reg.
+
+       SD  SORT-WORK.
+           COPY "SOCIOS.cpy" REPLACING soc-reg BY srt-reg.
+
+       FD  SOCIOS-DAT.
+           COPY "SOCIOS.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 ws-cant-leidos pic 9(6) value zero.
+       01 ws-fin-lectura pic 9 value zero.
+           88 fin-lectura value 1.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           DISPLAY "Ordenando socios.txt y generando socios.dat...".
+           SORT SORT-WORK
+               ON ASCENDING KEY soc-clave OF SORT-WORK
+               USING SOCIOS-TXT
+               GIVING SOCIOS-DAT.
+           PERFORM 200-CONTAR-GRABADOS.
+           DISPLAY "socios.dat regenerado. Registros: " ws-cant-leidos.
+           STOP RUN.
+
+       200-CONTAR-GRABADOS.
+           OPEN INPUT SOCIOS-DAT.
+           PERFORM UNTIL fin-lectura
+               READ SOCIOS-DAT NEXT
+                   AT END MOVE 1 TO ws-fin-lectura
+                   NOT AT END ADD 1 TO ws-cant-leidos
+               END-READ
+           END-PERFORM.
+           CLOSE SOCIOS-DAT.
+
+       END PROGRAM CARGA-SOCIOS.
