@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      * Layout de registro de movimientos.dat (movimientos de saldo)
+      *-----------------------------------------------------------
+       01  mov-reg.
+           03 mov-clave.
+               05 mov-soc-clave.
+                   07 mov-filial pic 9(4).
+                   07 mov-socio pic 999.
+               05 mov-fecha pic 9(8).
+               05 mov-secuencia pic 9(4).
+           03 mov-tipo pic x.
+               88 mov-deposito value "D".
+               88 mov-retiro value "R".
+           03 mov-importe pic 9999v99.
