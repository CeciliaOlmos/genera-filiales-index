@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      * Layout de registro de filiales.dat
+      *-----------------------------------------------------------
+       01  fil-reg.
+           03 fil-cod pic 9(4).
+               88 fin-programa value 0.
+           03 fil-nombre pic x(20).
+           03 fil-estado pic x value "A".
+               88 fil-activa value "A" "a".
+               88 fil-inactiva value "I" "i".
