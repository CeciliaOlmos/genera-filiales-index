@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      * Layout de registro de socios.dat / socios.txt
+      *-----------------------------------------------------------
+       01  soc-reg.
+           03 soc-clave.
+               05 soc-filial pic 9(4).
+               05 soc-socio pic 999.
+           03 soc-nombre pic x(15).
+           03 soc-saldo pic s9999v99.
+               88 soc-moroso values -9999.99 thru -0.01.
+           03 soc-estado pic x value "A".
+               88 soc-activo value "A" "a".
+               88 soc-inactivo value "I" "i".
