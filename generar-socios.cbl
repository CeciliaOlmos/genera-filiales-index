@@ -14,12 +14,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-clave.
-               05 soc-filial pic 9.
-               05 soc-socio pic 999.
-           03 soc-nombre pic x(15).
-           03 soc-saldo pic 9999v99.
+           COPY "SOCIOS.cpy".
 
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
@@ -59,6 +54,7 @@
            ACCEPT soc-saldo.
 
        400-PROCESO.
+           MOVE "A" TO soc-estado.
            WRITE soc-reg.
 
        500-FIN.
