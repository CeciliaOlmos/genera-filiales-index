@@ -0,0 +1,98 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta filiales.dat + socios.dat a un archivo
+      *          delimitado por comas (CSV), uniendo fil-nombre a cada
+      *          soc-reg por fil-cod/soc-filial, para la planilla de
+      *          contaduria.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EXPORTAR-CSV.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave.
+
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod.
+
+       SELECT EXPORT ASSIGN TO "../export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       FD  EXPORT.
+       01  exp-linea pic x(100).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 w-fin-socios pic 9 value zero.
+           88 fin-socios value 1.
+       01 w-saldo-edit pic -9999.99.
+       01 w-cant-exportados pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL fin-socios
+               READ SOCIOS NEXT
+                   AT END MOVE 1 TO w-fin-socios
+                   NOT AT END PERFORM 200-EXPORTAR-SOCIO
+               END-READ
+           END-PERFORM.
+           DISPLAY "Registros exportados: " w-cant-exportados.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT FILIAL.
+           OPEN OUTPUT EXPORT.
+           MOVE "filial,nombre_filial,socio,nombre_socio,saldo"
+               TO exp-linea.
+           WRITE exp-linea.
+
+       200-EXPORTAR-SOCIO.
+           MOVE soc-filial TO fil-cod.
+           READ FILIAL
+               INVALID KEY MOVE SPACES TO fil-nombre
+           END-READ.
+           MOVE soc-saldo TO w-saldo-edit.
+           STRING soc-filial                      DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM(fil-nombre)         DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  soc-socio                        DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM(soc-nombre)         DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM(w-saldo-edit)       DELIMITED BY SIZE
+               INTO exp-linea.
+           WRITE exp-linea.
+           ADD 1 TO w-cant-exportados.
+
+       900-FIN.
+           CLOSE SOCIOS
+                 FILIAL
+                 EXPORT.
+
+       END PROGRAM EXPORTAR-CSV.
