@@ -17,15 +17,19 @@
        SELECT FILIAL ASSIGN TO "../filiales.dat"
                ACCESS MODE IS RANDOM
                ORGANIZATION IS INDEXED
-               RECORD KEY IS fil-cod.
+               RECORD KEY IS fil-cod
+               FILE STATUS IS ws-fs-filial.
        DATA DIVISION.
        FILE SECTION.
        FD  FILIAL.
-       01  fil-reg.
-           03 fil-cod pic 9.
-           03 fil-nombre pic x(20).
+           COPY "FILIAL.cpy".
        WORKING-STORAGE SECTION.
       *-----------------------
+       01 ws-fs-filial pic xx.
+       01 w-codigo-valido pic x value "N".
+           88 codigo-valido value "S".
+       01 w-nombre-valido pic x value "N".
+           88 nombre-valido value "S".
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
@@ -40,17 +44,48 @@
             STOP RUN.
 
        100-INICIO.
-           OPEN OUTPUT FILIAL.
+           OPEN I-O FILIAL.
+           IF ws-fs-filial = "35"
+               OPEN OUTPUT FILIAL
+               CLOSE FILIAL
+               OPEN I-O FILIAL
+           END-IF.
 
        200-INGRESO-FIL.
-           DISPLAY "Ingrese filial (0 para finalizar)".
-           ACCEPT fil-cod.
+           MOVE "N" TO w-codigo-valido.
+           PERFORM UNTIL codigo-valido
+               DISPLAY "Ingrese filial (0 para finalizar)"
+               ACCEPT fil-cod
+               IF fil-cod = 0
+                   MOVE "S" TO w-codigo-valido
+               ELSE
+                   PERFORM 210-VALIDAR-CODIGO
+               END-IF
+           END-PERFORM.
+
+       210-VALIDAR-CODIGO.
+           READ FILIAL
+               INVALID KEY
+                   MOVE "S" TO w-codigo-valido
+               NOT INVALID KEY
+                   DISPLAY "El codigo de filial ya existe, reingrese"
+                   MOVE "N" TO w-codigo-valido
+           END-READ.
 
        300-INGRESO-RESTO.
-           DISPLAY "Ingrese nombre".
-           ACCEPT fil-nombre.
+           MOVE "N" TO w-nombre-valido.
+           PERFORM UNTIL nombre-valido
+               DISPLAY "Ingrese nombre"
+               ACCEPT fil-nombre
+               IF fil-nombre = SPACES
+                   DISPLAY "El nombre no puede quedar en blanco"
+               ELSE
+                   MOVE "S" TO w-nombre-valido
+               END-IF
+           END-PERFORM.
 
        400-PROCESO.
+           MOVE "A" TO fil-estado.
            WRITE fil-reg
                INVALID KEY
                    DISPLAY "Error en la grabacion"
