@@ -0,0 +1,132 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Informe impreso (spooleado) con el listado de todas
+      *          las filiales, cantidad de socios y suma de soc-saldo
+      *          de cada una, mas un total general del club.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INFORME-FILIALES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod.
+
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave.
+
+       SELECT REPORTE ASSIGN TO "../informe-filiales.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  REPORTE.
+       01  rep-linea pic x(70).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 w-fin-filiales pic 9 value zero.
+           88 fin-filiales value 1.
+       01 w-fin-socios pic 9 value zero.
+           88 fin-socios value 1.
+       01 w-cant-filial pic 9(5) value zero.
+       01 w-saldo-filial pic s9(7)v99 value zero.
+       01 w-cant-general pic 9(6) value zero.
+       01 w-saldo-general pic s9(9)v99 value zero.
+
+       01 w-linea-detalle.
+           03 filler pic x(6) value "Filial".
+           03 w-d-cod pic zzz9.
+           03 filler pic x(2) value "  ".
+           03 w-d-nombre pic x(20).
+           03 filler pic x(9) value " Socios: ".
+           03 w-d-cant pic zzzz9.
+           03 filler pic x(9) value " Saldo: ".
+           03 w-d-saldo pic ---,---,--9.99.
+
+       01 w-linea-total.
+           03 filler pic x(14) value "TOTAL GENERAL ".
+           03 filler pic x(9) value "Socios: ".
+           03 w-t-cant pic zzzzz9.
+           03 filler pic x(9) value " Saldo: ".
+           03 w-t-saldo pic ---,---,--9.99.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL fin-filiales
+               READ FILIAL NEXT
+                   AT END MOVE 1 TO w-fin-filiales
+                   NOT AT END PERFORM 200-PROCESO-FILIAL
+               END-READ
+           END-PERFORM.
+           PERFORM 300-TOTAL-GENERAL.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT FILIAL.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT REPORTE.
+
+       200-PROCESO-FILIAL.
+           MOVE zero TO w-cant-filial.
+           MOVE zero TO w-saldo-filial.
+           MOVE fil-cod TO soc-filial.
+           MOVE zero TO soc-socio.
+           MOVE zero TO w-fin-socios.
+           START SOCIOS KEY IS NOT LESS THAN soc-clave
+               INVALID KEY MOVE 1 TO w-fin-socios
+           END-START.
+           PERFORM UNTIL fin-socios
+               READ SOCIOS NEXT
+                   AT END MOVE 1 TO w-fin-socios
+                   NOT AT END
+                       IF soc-filial = fil-cod
+                           ADD 1 TO w-cant-filial
+                           ADD soc-saldo TO w-saldo-filial
+                       ELSE
+                           MOVE 1 TO w-fin-socios
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE fil-cod TO w-d-cod.
+           MOVE fil-nombre TO w-d-nombre.
+           MOVE w-cant-filial TO w-d-cant.
+           MOVE w-saldo-filial TO w-d-saldo.
+           MOVE w-linea-detalle TO rep-linea.
+           WRITE rep-linea.
+           ADD w-cant-filial TO w-cant-general.
+           ADD w-saldo-filial TO w-saldo-general.
+
+       300-TOTAL-GENERAL.
+           MOVE w-cant-general TO w-t-cant.
+           MOVE w-saldo-general TO w-t-saldo.
+           MOVE w-linea-total TO rep-linea.
+           WRITE rep-linea.
+
+       900-FIN.
+           CLOSE FILIAL
+                 SOCIOS
+                 REPORTE.
+
+       END PROGRAM INFORME-FILIALES.
