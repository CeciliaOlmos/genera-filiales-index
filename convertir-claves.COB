@@ -0,0 +1,141 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Conversion de una sola vez de filiales.dat y socios.dat
+      *          del formato viejo de clave (fil-cod/soc-filial pic 9)
+      *          al formato nuevo (fil-cod/soc-filial pic 9(4)).
+      *          Antes de correrlo, renombrar los archivos actuales:
+      *            filiales.dat -> filiales.dat.old
+      *            socios.dat   -> socios.dat.old
+      *          El programa deja filiales.dat y socios.dat nuevos,
+      *          con la misma informacion pero clave ampliada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CONVERTIR-CLAVES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT FILIAL-VIEJA ASSIGN TO "../filiales.dat.old"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS filv-cod
+               FILE STATUS IS ws-fs-filial-vieja.
+
+       SELECT FILIAL-NUEVA ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod
+               FILE STATUS IS ws-fs-filial-nueva.
+
+       SELECT SOCIOS-VIEJA ASSIGN TO "../socios.dat.old"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS socv-clave
+               FILE STATUS IS ws-fs-socios-vieja.
+
+       SELECT SOCIOS-NUEVA ASSIGN TO "../socios.dat"
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave
+               FILE STATUS IS ws-fs-socios-nueva.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  FILIAL-VIEJA.
+       01  filv-reg.
+           03 filv-cod pic 9.
+           03 filv-nombre pic x(20).
+
+       FD  FILIAL-NUEVA.
+           COPY "FILIAL.cpy".
+
+       FD  SOCIOS-VIEJA.
+       01  socv-reg.
+           03 socv-clave.
+               05 socv-filial pic 9.
+               05 socv-socio pic 999.
+           03 socv-nombre pic x(15).
+           03 socv-saldo pic 9999v99.
+
+       FD  SOCIOS-NUEVA.
+           COPY "SOCIOS.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 ws-fs-filial-vieja pic xx.
+       01 ws-fs-filial-nueva pic xx.
+       01 ws-fs-socios-vieja pic xx.
+       01 ws-fs-socios-nueva pic xx.
+       01 ws-cant-filiales pic 9(6) value zero.
+       01 ws-cant-socios pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-CONVERTIR-FILIALES.
+           PERFORM 300-CONVERTIR-SOCIOS.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT FILIAL-VIEJA.
+           OPEN OUTPUT FILIAL-NUEVA.
+           OPEN INPUT SOCIOS-VIEJA.
+           OPEN OUTPUT SOCIOS-NUEVA.
+
+       200-CONVERTIR-FILIALES.
+           READ FILIAL-VIEJA NEXT
+               AT END CONTINUE
+           END-READ.
+           PERFORM UNTIL ws-fs-filial-vieja = "10"
+               MOVE filv-cod    TO fil-cod
+               MOVE filv-nombre TO fil-nombre
+               MOVE "A"         TO fil-estado
+               WRITE fil-reg
+                   INVALID KEY
+                       DISPLAY "Error grabando filial: " filv-cod
+               END-WRITE
+               ADD 1 TO ws-cant-filiales
+               READ FILIAL-VIEJA NEXT
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+           DISPLAY "Filiales convertidas: " ws-cant-filiales.
+
+       300-CONVERTIR-SOCIOS.
+           READ SOCIOS-VIEJA NEXT
+               AT END CONTINUE
+           END-READ.
+           PERFORM UNTIL ws-fs-socios-vieja = "10"
+               MOVE socv-filial TO soc-filial
+               MOVE socv-socio  TO soc-socio
+               MOVE socv-nombre TO soc-nombre
+               MOVE socv-saldo  TO soc-saldo
+               MOVE "A"         TO soc-estado
+               WRITE soc-reg
+                   INVALID KEY
+                       DISPLAY "Error grabando socio convertido: "
+                               socv-filial "-" socv-socio
+               END-WRITE
+               ADD 1 TO ws-cant-socios
+               READ SOCIOS-VIEJA NEXT
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+           DISPLAY "Socios convertidos: " ws-cant-socios.
+
+       900-FIN.
+           CLOSE FILIAL-VIEJA
+                 FILIAL-NUEVA
+                 SOCIOS-VIEJA
+                 SOCIOS-NUEVA.
+
+       END PROGRAM CONVERTIR-CLAVES.
