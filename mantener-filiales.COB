@@ -0,0 +1,158 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento de filiales.dat (alta, baja, modificacion
+      *          y consulta) por acceso aleatorio via fil-cod, sin tener
+      *          que regenerar todo el archivo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MANTENER-FILIALES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT FILIAL ASSIGN TO "../filiales.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS fil-cod
+               FILE STATUS IS ws-fs-filial.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  FILIAL.
+           COPY "FILIAL.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 ws-fs-filial pic xx.
+       01 w-opcion pic 9.
+           88 fin-mantenimiento value 9.
+       01 w-nombre-nuevo pic x(20).
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL fin-mantenimiento
+               EVALUATE w-opcion
+                   WHEN 1 PERFORM 300-ALTA
+                   WHEN 2 PERFORM 400-BAJA
+                   WHEN 3 PERFORM 500-MODIFICACION
+                   WHEN 4 PERFORM 600-CONSULTA
+                   WHEN 5 PERFORM 700-REACTIVAR
+                   WHEN OTHER DISPLAY "Opcion invalida"
+               END-EVALUATE
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O FILIAL.
+           IF ws-fs-filial = "35"
+               OPEN OUTPUT FILIAL
+               CLOSE FILIAL
+               OPEN I-O FILIAL
+           END-IF.
+
+       200-MENU.
+           DISPLAY "1-Alta 2-Baja 3-Modificacion 4-Consulta"
+           DISPLAY "5-Reactivar 9-Fin"
+           ACCEPT w-opcion.
+
+       300-ALTA.
+           DISPLAY "Ingrese codigo de filial".
+           ACCEPT fil-cod.
+           IF fil-cod = 0
+               DISPLAY "El codigo de filial 0 esta reservado, reingrese"
+           ELSE
+               DISPLAY "Ingrese nombre"
+               ACCEPT fil-nombre
+               MOVE "A" TO fil-estado
+               WRITE fil-reg
+                   INVALID KEY
+                       DISPLAY "La filial ya existe"
+                   NOT INVALID KEY
+                       DISPLAY "Filial dada de alta"
+               END-WRITE
+           END-IF.
+
+       400-BAJA.
+           DISPLAY "Ingrese codigo de filial a dar de baja".
+           ACCEPT fil-cod.
+           READ FILIAL
+               INVALID KEY
+                   DISPLAY "Filial no encontrada"
+               NOT INVALID KEY
+                   MOVE "I" TO fil-estado
+                   REWRITE fil-reg
+                       INVALID KEY
+                           DISPLAY "Error al dar de baja la filial"
+                       NOT INVALID KEY
+                           DISPLAY "Filial dada de baja"
+                   END-REWRITE
+           END-READ.
+
+       500-MODIFICACION.
+           DISPLAY "Ingrese codigo de filial a modificar".
+           ACCEPT fil-cod.
+           READ FILIAL
+               INVALID KEY
+                   DISPLAY "Filial no encontrada"
+               NOT INVALID KEY
+                   DISPLAY "Nombre actual: " fil-nombre
+                   DISPLAY "Ingrese nuevo nombre (blanco = no cambia)"
+                   ACCEPT w-nombre-nuevo
+                   IF w-nombre-nuevo NOT = SPACES
+                       MOVE w-nombre-nuevo TO fil-nombre
+                   END-IF
+                   REWRITE fil-reg
+                       INVALID KEY
+                           DISPLAY "Error al modificar la filial"
+                       NOT INVALID KEY
+                           DISPLAY "Filial modificada"
+                   END-REWRITE
+           END-READ.
+
+       600-CONSULTA.
+           DISPLAY "Ingrese codigo de filial a consultar".
+           ACCEPT fil-cod.
+           READ FILIAL
+               INVALID KEY
+                   DISPLAY "Filial no encontrada"
+               NOT INVALID KEY
+                   DISPLAY "Filial: " fil-cod " - " fil-nombre
+                   IF fil-activa
+                       DISPLAY "Estado: Activa"
+                   ELSE
+                       DISPLAY "Estado: Inactiva"
+                   END-IF
+           END-READ.
+
+       700-REACTIVAR.
+           DISPLAY "Ingrese codigo de filial a reactivar".
+           ACCEPT fil-cod.
+           READ FILIAL
+               INVALID KEY
+                   DISPLAY "Filial no encontrada"
+               NOT INVALID KEY
+                   MOVE "A" TO fil-estado
+                   REWRITE fil-reg
+                       INVALID KEY
+                           DISPLAY "Error al reactivar la filial"
+                       NOT INVALID KEY
+                           DISPLAY "Filial reactivada"
+                   END-REWRITE
+           END-READ.
+
+       900-FIN.
+           CLOSE FILIAL.
+
+       END PROGRAM MANTENER-FILIALES.
