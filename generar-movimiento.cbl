@@ -0,0 +1,174 @@
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registra un movimiento (deposito/retiro) de un socio,
+      *          actualizando soc-saldo en socios.dat y grabando el
+      *          asiento correspondiente en movimientos.dat, de forma
+      *          que ambos queden siempre sincronizados.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REGISTRAR-MOVIMIENTO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+       SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS soc-clave
+               FILE STATUS IS ws-fs-socios.
+
+       SELECT MOVIMIENTOS ASSIGN TO "../movimientos.dat"
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS mov-clave
+               FILE STATUS IS ws-fs-movimientos.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCIOS.cpy".
+
+       FD  MOVIMIENTOS.
+           COPY "MOVIMIENTOS.cpy".
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 ws-fs-socios pic xx.
+       01 ws-fs-movimientos pic xx.
+       01 w-tipo pic x.
+       01 w-importe pic 9999v99.
+       01 w-clave-buscada pic 9(7).
+       01 w-fecha-buscada pic 9(8).
+       01 w-ultima-secuencia pic 9(4) value zero.
+       01 w-fin-busqueda pic 9 value zero.
+           88 fin-busqueda value 1.
+       01 w-puede-grabar pic x value "S".
+           88 puede-grabar value "S".
+       01 w-tipo-valido pic x value "N".
+           88 tipo-valido value "S".
+       01 w-saldo-nuevo pic s9999v99.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PEDIR-DATOS.
+           PERFORM 300-LEER-SOCIO.
+           IF puede-grabar
+               PERFORM 400-CALC-SECUENCIA
+               PERFORM 500-ACTUALIZAR-SALDO
+               PERFORM 600-GRABAR-MOVIMIENTO
+           END-IF.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O SOCIOS.
+           OPEN I-O MOVIMIENTOS.
+           IF ws-fs-movimientos = "35"
+               OPEN OUTPUT MOVIMIENTOS
+               CLOSE MOVIMIENTOS
+               OPEN I-O MOVIMIENTOS
+           END-IF.
+
+       200-PEDIR-DATOS.
+           DISPLAY "Ingrese filial del socio".
+           ACCEPT soc-filial.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT soc-socio.
+           MOVE "N" TO w-tipo-valido.
+           PERFORM UNTIL tipo-valido
+               DISPLAY "Tipo de movimiento (D-Deposito R-Retiro)"
+               ACCEPT w-tipo
+               IF w-tipo = "D" OR w-tipo = "R"
+                   MOVE "S" TO w-tipo-valido
+               ELSE
+                   DISPLAY "Tipo invalido, ingrese D o R"
+               END-IF
+           END-PERFORM.
+           DISPLAY "Ingrese importe".
+           ACCEPT w-importe.
+
+       300-LEER-SOCIO.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "Socio no encontrado"
+                   MOVE "N" TO w-puede-grabar
+           END-READ.
+
+       400-CALC-SECUENCIA.
+           MOVE soc-filial TO mov-filial.
+           MOVE soc-socio TO mov-socio.
+           ACCEPT mov-fecha FROM DATE YYYYMMDD.
+           MOVE mov-soc-clave TO w-clave-buscada.
+           MOVE mov-fecha TO w-fecha-buscada.
+           MOVE zero TO mov-secuencia.
+           MOVE zero TO w-ultima-secuencia.
+           MOVE zero TO w-fin-busqueda.
+           START MOVIMIENTOS KEY IS NOT LESS THAN mov-clave
+               INVALID KEY
+                   MOVE 1 TO w-fin-busqueda
+           END-START.
+           PERFORM UNTIL fin-busqueda
+               READ MOVIMIENTOS NEXT
+                   AT END
+                       MOVE 1 TO w-fin-busqueda
+                   NOT AT END
+                       IF mov-soc-clave = w-clave-buscada
+                          AND mov-fecha = w-fecha-buscada
+                           MOVE mov-secuencia TO w-ultima-secuencia
+                       ELSE
+                           MOVE 1 TO w-fin-busqueda
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE soc-filial TO mov-filial.
+           MOVE soc-socio TO mov-socio.
+           MOVE w-fecha-buscada TO mov-fecha.
+           COMPUTE mov-secuencia = w-ultima-secuencia + 1.
+           MOVE w-tipo TO mov-tipo.
+           MOVE w-importe TO mov-importe.
+
+       500-ACTUALIZAR-SALDO.
+           IF mov-deposito
+               COMPUTE w-saldo-nuevo = soc-saldo + w-importe
+           ELSE
+               COMPUTE w-saldo-nuevo = soc-saldo - w-importe
+           END-IF.
+
+       600-GRABAR-MOVIMIENTO.
+           WRITE mov-reg
+               INVALID KEY
+                   DISPLAY "Error al grabar el movimiento"
+                   MOVE "N" TO w-puede-grabar
+               NOT INVALID KEY
+                   PERFORM 650-APLICAR-SALDO
+           END-WRITE.
+
+       650-APLICAR-SALDO.
+           MOVE w-saldo-nuevo TO soc-saldo.
+           REWRITE soc-reg
+               INVALID KEY
+                   DISPLAY "Error al actualizar el saldo, "
+                           "revirtiendo el movimiento"
+                   DELETE MOVIMIENTOS RECORD
+                   MOVE "N" TO w-puede-grabar
+               NOT INVALID KEY
+                   DISPLAY "Movimiento grabado. Nuevo saldo: " soc-saldo
+           END-REWRITE.
+           IF puede-grabar AND soc-moroso
+               DISPLAY "Atencion: el socio queda en descubierto"
+           END-IF.
+
+       900-FIN.
+           CLOSE SOCIOS
+                 MOVIMIENTOS.
+
+       END PROGRAM REGISTRAR-MOVIMIENTO.
