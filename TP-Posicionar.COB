@@ -23,36 +23,85 @@
                ACCESS IS RANDOM
                ORGANIZATION IS INDEXED
                RECORD KEY IS fil-cod.
+
+       SELECT CONTROL-LOTE ASSIGN TO "../filiales-lote.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REPORTE ASSIGN TO "../posicionar-reporte.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RESTART ASSIGN TO "../posicionar-restart.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-fs-restart.
+
+       SELECT SORT-SOCIOS ASSIGN TO "SORTWK2".
+
+       SELECT TEMP-SOCIOS ASSIGN TO "../tmp-socios-orden.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-clave.
-               05 soc-filial pic 9.
-               05 soc-socio pic 999.
-           03 soc-nombre pic x(15).
-           03 soc-saldo pic 9999v99.
+           COPY "SOCIOS.cpy".
 
        FD  FILIAL.
-       01  fil-reg.
-           03 fil-cod pic 9.
-               88 fin-programa value 0.
-           03 fil-nombre pic x(20).
+           COPY "FILIAL.cpy".
+
+       FD  CONTROL-LOTE.
+       01  cl-fil-cod pic 9(4).
+
+       FD  REPORTE.
+       01  rep-linea pic x(60).
+
+       FD  RESTART.
+       01  rs-ultima-linea pic 9(6).
+
+       SD  SORT-SOCIOS.
+           COPY "SOCIOS.cpy" REPLACING soc-reg BY srt-soc-reg.
+
+       FD  TEMP-SOCIOS.
+           COPY "SOCIOS.cpy" REPLACING soc-reg BY tmp-soc-reg.
 
        WORKING-STORAGE SECTION.
         01 w-flag-soc pic 9.
            88 fin-socio value 1.
-        01 w-act-fil pic 9.
+        01 w-act-fil pic 9(4).
+        01 ws-fs-restart pic xx.
+        01 w-modo pic x value "I".
+           88 modo-batch value "B" "b".
+        01 w-fin-control pic 9 value zero.
+           88 fin-control value 1.
+        01 w-ultima-linea pic 9(6) value zero.
+        01 w-linea-actual pic 9(6) value zero.
+        01 w-texto-salida pic x(60).
+        01 w-orden pic x value "C".
+           88 orden-nombre value "N" "n".
+           88 orden-saldo value "S" "s".
+        01 w-cant-socios-fil pic 9(5) value zero.
+        01 w-saldo-socios-fil pic s9(6)v99 value zero.
+        01 w-lineas-pagina pic 99 value zero.
+        01 w-tope-pagina pic 99 value 20.
+        01 w-hubo-socios pic 9 value zero.
+           88 hubo-socios value 1.
+        01 w-subtotal.
+           03 w-d-subt-cant pic zzzz9.
+           03 w-d-subt-saldo pic ---,---,--9.99.
+        01 w-d-saldo-linea pic ---,---,--9.99.
+        01 w-incl-historico pic x value "N".
+           88 incluye-historico value "S" "s".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
-           PERFORM 200-INGRESO-CLAVE.
-           PERFORM UNTIL fin-programa
-               PERFORM 300-PROCESO-DATOS
+           IF modo-batch
+               PERFORM 500-PROCESO-BATCH
+           ELSE
                PERFORM 200-INGRESO-CLAVE
-           END-PERFORM.
+               PERFORM UNTIL fin-programa
+                   PERFORM 300-PROCESO-DATOS
+                   PERFORM 200-INGRESO-CLAVE
+               END-PERFORM
+           END-IF.
            PERFORM 400-FIN.
            STOP RUN.
 
@@ -60,6 +109,8 @@
            OPEN INPUT SOCIOS
                       FILIAL.
            MOVE ZERO TO w-flag-soc.
+           DISPLAY "Modo (I-Interactivo B-Batch)".
+           ACCEPT w-modo.
 
        200-INGRESO-CLAVE.
            DISPLAY "Ingrese nro de filial (0 para finalizar)".
@@ -73,33 +124,68 @@
                NOT INVALID KEY
                    DISPLAY "Acabo de leer: "
                    DISPLAY fil-cod
-                   PERFORM 320-PROCESO-SOCIOS THRU 320-F-PROCESO-SOCIOS
+                   MOVE "N" TO w-incl-historico
+                   IF fil-inactiva
+                       DISPLAY "Filial inactiva."
+                       DISPLAY "Incluir en el listado historico (S/N)"
+                       ACCEPT w-incl-historico
+                   END-IF
+                   IF fil-inactiva AND NOT incluye-historico
+                       MOVE "Filial inactiva - omitida"
+                           TO w-texto-salida
+                       PERFORM 800-MOSTRAR
+                   ELSE
+                       PERFORM 320-PROCESO-SOCIOS
+                           THRU 320-F-PROCESO-SOCIOS
+                   END-IF
            END-READ.
 
        310-ERROR.
-           DISPLAY "Filial no encontrada".
+           MOVE "Filial no encontrada" TO w-texto-salida.
+           PERFORM 800-MOSTRAR.
 
        320-PROCESO-SOCIOS.
-           PERFORM 325-INICIO-SOCIO.
+           PERFORM 322-PEDIR-ORDEN.
            PERFORM 330-MUESTRO-CABEC.
-           START SOCIOS KEY IS > soc-clave
-               INVALID KEY
-                  DISPLAY "No hay socios en esta filial"
-                  GO TO 320-F-PROCESO-SOCIOS
-           END-START.
-           PERFORM 350-ACT-FILIAL
-           PERFORM 360-LEER-SOC
-           PERFORM UNTIL soc-filial <> w-act-fil OR fin-socio
-               PERFORM 370-MUESTRO-DETALLE
-               PERFORM 360-LEER-SOC
-           END-PERFORM.
+           PERFORM 350-ACT-FILIAL.
+           IF orden-nombre OR orden-saldo
+               PERFORM 340-ARMAR-ORDEN
+           ELSE
+               PERFORM 325-INICIO-SOCIO
+               MOVE ZERO TO w-flag-soc
+               START SOCIOS KEY IS > soc-clave OF SOCIOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM 360-LEER-SOC
+                       PERFORM UNTIL soc-filial OF SOCIOS <> w-act-fil
+                               OR fin-socio
+                           PERFORM 370-MUESTRO-DETALLE
+                           PERFORM 360-LEER-SOC
+                       END-PERFORM
+               END-START
+           END-IF.
+           IF hubo-socios
+               PERFORM 380-MUESTRO-SUBTOTAL
+           ELSE
+               MOVE "No hay socios en esta filial" TO w-texto-salida
+               PERFORM 800-MOSTRAR
+           END-IF.
 
        320-F-PROCESO-SOCIOS.
            EXIT.
 
+       322-PEDIR-ORDEN.
+           IF modo-batch
+               MOVE "C" TO w-orden
+           ELSE
+               DISPLAY "Orden (C-codigo N-nombre S-saldo desc)"
+               ACCEPT w-orden
+           END-IF.
+
        325-INICIO-SOCIO.
-           MOVE fil-cod TO soc-filial.
-           MOVE ZERO TO soc-socio.
+           MOVE fil-cod TO soc-filial OF SOCIOS.
+           MOVE ZERO TO soc-socio OF SOCIOS.
 
        360-LEER-SOC.
            READ SOCIOS NEXT AT END MOVE 1 TO w-flag-soc.
@@ -108,18 +194,173 @@
       *     READ FILIAL.
 
        330-MUESTRO-CABEC.
-           DISPLAY "      Filial: ", fil-nombre, " - ", fil-cod.
-           DISPLAY "SOCIO NOMBRE           SALDO".
+           STRING "      Filial: " fil-nombre " - " fil-cod
+               DELIMITED BY SIZE INTO w-texto-salida.
+           PERFORM 800-MOSTRAR.
+           MOVE "SOCIO NOMBRE           SALDO" TO w-texto-salida.
+           PERFORM 800-MOSTRAR.
 
        350-ACT-FILIAL.
            MOVE fil-cod TO w-act-fil.
+           MOVE ZERO TO w-cant-socios-fil.
+           MOVE ZERO TO w-saldo-socios-fil.
+           MOVE ZERO TO w-lineas-pagina.
+           MOVE ZERO TO w-hubo-socios.
+
+       340-ARMAR-ORDEN.
+           IF orden-saldo
+               SORT SORT-SOCIOS
+                   ON DESCENDING KEY soc-saldo OF SORT-SOCIOS
+                   INPUT PROCEDURE IS 341-PROVEER-SOCIOS
+                       THRU 341-F-PROVEER-SOCIOS
+                   GIVING TEMP-SOCIOS
+           ELSE
+               SORT SORT-SOCIOS
+                   ON ASCENDING KEY soc-nombre OF SORT-SOCIOS
+                   INPUT PROCEDURE IS 341-PROVEER-SOCIOS
+                       THRU 341-F-PROVEER-SOCIOS
+                   GIVING TEMP-SOCIOS
+           END-IF.
+           OPEN INPUT TEMP-SOCIOS.
+           MOVE ZERO TO w-flag-soc.
+           PERFORM 345-LEER-TEMP.
+           PERFORM UNTIL fin-socio
+               PERFORM 370-MUESTRO-DETALLE
+               PERFORM 345-LEER-TEMP
+           END-PERFORM.
+           CLOSE TEMP-SOCIOS.
+
+       341-PROVEER-SOCIOS.
+           PERFORM 325-INICIO-SOCIO.
+           MOVE ZERO TO w-flag-soc.
+           START SOCIOS KEY IS > soc-clave OF SOCIOS
+               INVALID KEY
+                   MOVE 1 TO w-flag-soc
+           END-START.
+           PERFORM UNTIL fin-socio
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag-soc
+               NOT AT END
+                   IF soc-filial OF SOCIOS <> w-act-fil
+                       MOVE 1 TO w-flag-soc
+                   ELSE
+                       MOVE soc-reg TO srt-soc-reg
+                       RELEASE srt-soc-reg
+                   END-IF
+           END-PERFORM.
+
+       341-F-PROVEER-SOCIOS.
+           EXIT.
+
+       345-LEER-TEMP.
+           READ TEMP-SOCIOS INTO soc-reg
+               AT END MOVE 1 TO w-flag-soc
+           END-READ.
 
        370-MUESTRO-DETALLE.
-           DISPLAY soc-socio "   " soc-nombre " " soc-saldo.
-           DISPLAY soc-reg.
+           PERFORM 375-VERIFICAR-PAGINA.
+           MOVE soc-saldo OF SOCIOS TO w-d-saldo-linea.
+           STRING soc-socio OF SOCIOS "   " soc-nombre OF SOCIOS " "
+                  w-d-saldo-linea
+               DELIMITED BY SIZE INTO w-texto-salida.
+           PERFORM 800-MOSTRAR.
+           IF NOT modo-batch
+               DISPLAY soc-reg
+           END-IF.
+           ADD 1 TO w-lineas-pagina.
+           MOVE 1 TO w-hubo-socios.
+           ADD 1 TO w-cant-socios-fil.
+           ADD soc-saldo OF SOCIOS TO w-saldo-socios-fil.
+
+       375-VERIFICAR-PAGINA.
+           IF w-lineas-pagina >= w-tope-pagina
+               PERFORM 330-MUESTRO-CABEC
+               MOVE ZERO TO w-lineas-pagina
+           END-IF.
+
+       380-MUESTRO-SUBTOTAL.
+           MOVE w-cant-socios-fil TO w-d-subt-cant.
+           MOVE w-saldo-socios-fil TO w-d-subt-saldo.
+           STRING "  Subtotal filial: " w-d-subt-cant
+                  " socios  Saldo: " w-d-subt-saldo
+               DELIMITED BY SIZE INTO w-texto-salida.
+           PERFORM 800-MOSTRAR.
 
        400-FIN.
            CLOSE SOCIOS
                  FILIAL.
 
+       500-PROCESO-BATCH.
+           PERFORM 510-LEER-RESTART.
+           OPEN INPUT CONTROL-LOTE.
+           IF w-ultima-linea > 0
+               OPEN EXTEND REPORTE
+           ELSE
+               OPEN OUTPUT REPORTE
+           END-IF.
+           MOVE ZERO TO w-fin-control.
+           MOVE ZERO TO w-linea-actual.
+           PERFORM UNTIL fin-control
+               READ CONTROL-LOTE
+                   AT END MOVE 1 TO w-fin-control
+                   NOT AT END
+                       ADD 1 TO w-linea-actual
+                       PERFORM 520-PROCESO-LINEA-LOTE
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROL-LOTE.
+           CLOSE REPORTE.
+           PERFORM 540-LIMPIAR-RESTART.
+
+       510-LEER-RESTART.
+           MOVE ZERO TO w-ultima-linea.
+           OPEN INPUT RESTART.
+           IF ws-fs-restart = "00"
+               READ RESTART
+                   AT END CONTINUE
+                   NOT AT END MOVE rs-ultima-linea TO w-ultima-linea
+               END-READ
+               CLOSE RESTART
+           END-IF.
+
+       520-PROCESO-LINEA-LOTE.
+           MOVE cl-fil-cod TO fil-cod.
+           IF w-linea-actual NOT > w-ultima-linea
+               CONTINUE
+           ELSE
+               READ FILIAL
+                   INVALID KEY
+                       PERFORM 310-ERROR
+                   NOT INVALID KEY
+                       IF fil-inactiva
+                           MOVE "Filial inactiva - omitida en el lote"
+                               TO w-texto-salida
+                           PERFORM 800-MOSTRAR
+                       ELSE
+                           PERFORM 320-PROCESO-SOCIOS
+                               THRU 320-F-PROCESO-SOCIOS
+                       END-IF
+                       PERFORM 530-GRABAR-RESTART
+               END-READ
+           END-IF.
+
+       530-GRABAR-RESTART.
+           OPEN OUTPUT RESTART.
+           MOVE w-linea-actual TO rs-ultima-linea.
+           WRITE rs-ultima-linea.
+           CLOSE RESTART.
+
+       540-LIMPIAR-RESTART.
+           OPEN OUTPUT RESTART.
+           MOVE ZERO TO rs-ultima-linea.
+           WRITE rs-ultima-linea.
+           CLOSE RESTART.
+
+       800-MOSTRAR.
+           IF modo-batch
+               MOVE w-texto-salida TO rep-linea
+               WRITE rep-linea
+           ELSE
+               DISPLAY w-texto-salida
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
